@@ -0,0 +1,24 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY SHIFT GREET',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Scheduled nightly: greets the incoming shift's roster and
+//* produces a printed shift-summary report (total greeted, count
+//* by department and shift, and any roster entries that failed
+//* validation) for the shift supervisor.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOBAT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPROST  DD   DSN=PROD.SHIFT.ROSTER,DISP=SHR
+//EMPMAST  DD   DSN=PROD.EMPMAST.KSDS,DISP=SHR
+//GREETXLT DD   DSN=PROD.GREET.XLT,DISP=SHR
+//GREETRPT DD   SYSOUT=*
+//SUMMRPT  DD   SYSOUT=*
+//CKPTFILE DD   DSN=PROD.HELLOBAT.CKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=663),
+//             SPACE=(TRK,(1,1),RLSE)
+//SIGNLOG  DD   DSN=PROD.SIGNIN.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=6500),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
