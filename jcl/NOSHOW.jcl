@@ -0,0 +1,24 @@
+//NOSHOW   JOB (ACCTNO),'NO-SHOW RECONCILIATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Compares the day's scheduled roster (EMPROST) against the
+//* sign-in audit trail (SIGNLOG) and prints a discrepancy report:
+//* employees scheduled but never signed in, and sign-ins that do
+//* not match anyone on the schedule. Run after HELLOBAT/HELLOWORLD
+//* have recorded the shift's sign-ins.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=NOSHOW
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPROST  DD   DSN=PROD.SHIFT.ROSTER,DISP=SHR
+//EMPMAST  DD   DSN=PROD.EMPMAST.KSDS,DISP=SHR
+//SIGNLOG  DD   DSN=PROD.SIGNIN.LOG,DISP=SHR
+//RSTNAME  DD   DSN=&&RSTNAME,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DISP=(NEW,DELETE)
+//SRSTNAME DD   DSN=&&SRSTNAME,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DISP=(NEW,DELETE)
+//SSIGNLOG DD   DSN=&&SSIGNLOG,UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),DISP=(NEW,DELETE)
+//SWK1     DD   UNIT=SYSDA,SPACE=(TRK,(10,10))
+//SWK2     DD   UNIT=SYSDA,SPACE=(TRK,(10,10))
+//NOSHOWRPT DD  SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
