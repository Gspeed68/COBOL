@@ -0,0 +1,15 @@
+//EMPLOAD  JOB (ACCTNO),'BUILD EMPMAST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* (Re)builds the EMPMAST employee master from the HR extract.
+//* Run this whenever EMPEXTR changes, before HELLOWORLD/HELLOBAT
+//* pick up new hires, transfers, or shift reassignments.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=EMPLOAD
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPEXTR  DD   DSN=PROD.HR.EMPEXTRACT,DISP=SHR
+//EMPMAST  DD   DSN=PROD.EMPMAST.KSDS,
+//             DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=44),
+//             SPACE=(TRK,(20,10))
+//SYSOUT   DD   SYSOUT=*
