@@ -0,0 +1,27 @@
+//HELLOBAT JOB (ACCTNO),'SHIFT GREETING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs HELLOBAT against the incoming shift's EMP-ROSTER file
+//* and produces a printed greeting line per employee on GREETRPT,
+//* plus the shift-summary report on SUMMRPT. Every greeting (and
+//* every rejected roster entry) is also appended to the permanent
+//* SIGN-IN-LOG audit file. CKPTFILE carries the restart point
+//* across a mid-run abend; GREETXLT supplies per-language
+//* greeting text.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=HELLOBAT
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPROST  DD   DSN=PROD.SHIFT.ROSTER,DISP=SHR
+//EMPMAST  DD   DSN=PROD.EMPMAST.KSDS,DISP=SHR
+//GREETXLT DD   DSN=PROD.GREET.XLT,DISP=SHR
+//GREETRPT DD   SYSOUT=*
+//SUMMRPT  DD   SYSOUT=*
+//CKPTFILE DD   DSN=PROD.HELLOBAT.CKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=663),
+//             SPACE=(TRK,(1,1),RLSE)
+//SIGNLOG  DD   DSN=PROD.SIGNIN.LOG,
+//             DISP=(MOD,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=65,BLKSIZE=6500),
+//             SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
