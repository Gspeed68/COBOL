@@ -0,0 +1,170 @@
+      * GREETMNT maintains the GREET-XLT greeting template file
+      * interactively, so operations can add, change, remove or list
+      * language/greeting pairs without editing GREETXLT by hand or
+      * filing a change against HELLOWORLD/HELLOBAT's source just to
+      * reword a greeting.
+      *
+      * GREET-XLT already doubles as the "greeting template" file: the
+      * text per language code is the whole of the template, so one
+      * maintained file covers both the translation lookup used for
+      * multi-language greetings and the template-editing need here,
+      * rather than keeping a second, separately-maintained file with
+      * the same content under a different name.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GREETMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GREET-XLT-FILE ASSIGN TO "GREETXLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XLT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GREET-XLT-FILE.
+           COPY "GREETXLT.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-XLT-STATUS            PIC X(2).
+       01  WS-COMMAND               PIC X.
+           88  CMD-IS-ADD                      VALUE "A" "a".
+           88  CMD-IS-DELETE                   VALUE "D" "d".
+           88  CMD-IS-LIST                     VALUE "L" "l".
+           88  CMD-IS-QUIT                     VALUE "Q" "q".
+       01  WS-INPUT-LANG-CODE       PIC X(2).
+       01  WS-INPUT-GREETING-TEXT   PIC X(20).
+       01  WS-FOUND-SW              PIC X      VALUE "N".
+           88  ENTRY-FOUND                     VALUE "Y".
+
+      * The same table HELLOWORLD/HELLOBAT load GREET-XLT into - see
+      * copybooks/XLTTBL.CPY.
+           COPY "XLTTBL.CPY".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-TABLE.
+           PERFORM 2000-MENU-LOOP UNTIL CMD-IS-QUIT.
+           PERFORM 3000-SAVE-TABLE.
+           DISPLAY "GREETMNT: GREET-XLT saved, "
+               WS-XLT-TABLE-USED " entries.".
+           STOP RUN.
+
+      * Loads the current GREET-XLT contents into WS-XLT-TABLE.
+      * GREET-XLT-FILE not existing yet (status 35) just starts from
+      * an empty table - the first maintenance run builds it.
+       1000-LOAD-TABLE.
+           OPEN INPUT GREET-XLT-FILE.
+           IF WS-XLT-STATUS = "00"
+               PERFORM UNTIL WS-XLT-STATUS = "10"
+                   READ GREET-XLT-FILE
+                       AT END
+                           MOVE "10" TO WS-XLT-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-XLT-TABLE-USED
+                           MOVE GX-LANG-CODE
+                               TO WS-XLT-LANG-CODE (WS-XLT-TABLE-USED)
+                           MOVE GX-GREETING-TEXT
+                               TO WS-XLT-TEXT (WS-XLT-TABLE-USED)
+                   END-READ
+               END-PERFORM
+               CLOSE GREET-XLT-FILE
+           END-IF.
+
+       2000-MENU-LOOP.
+           DISPLAY " ".
+           DISPLAY "GREET-XLT maintenance - A)dd/change, "
+               "D)elete, L)ist, Q)uit".
+           DISPLAY "Command: ".
+           ACCEPT WS-COMMAND.
+           EVALUATE TRUE
+               WHEN CMD-IS-ADD
+                   PERFORM 2100-ADD-OR-UPDATE-ENTRY
+               WHEN CMD-IS-DELETE
+                   PERFORM 2200-DELETE-ENTRY
+               WHEN CMD-IS-LIST
+                   PERFORM 2300-LIST-ENTRIES
+               WHEN CMD-IS-QUIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "*** Unrecognized command ***"
+           END-EVALUATE.
+
+      * Adds a new language/greeting pair, or replaces the text for a
+      * language code already in the table.
+       2100-ADD-OR-UPDATE-ENTRY.
+           DISPLAY "Language code (2 chars): ".
+           ACCEPT WS-INPUT-LANG-CODE.
+           DISPLAY "Greeting text: ".
+           ACCEPT WS-INPUT-GREETING-TEXT.
+           MOVE "N" TO WS-FOUND-SW.
+           SET WS-XLT-IDX TO 1.
+           SEARCH WS-XLT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-XLT-IDX <= WS-XLT-TABLE-USED
+                   AND WS-XLT-LANG-CODE (WS-XLT-IDX)
+                       = WS-INPUT-LANG-CODE
+                   MOVE "Y" TO WS-FOUND-SW
+                   MOVE WS-INPUT-GREETING-TEXT
+                       TO WS-XLT-TEXT (WS-XLT-IDX)
+           END-SEARCH.
+           IF NOT ENTRY-FOUND
+               IF WS-XLT-TABLE-USED < 20
+                   ADD 1 TO WS-XLT-TABLE-USED
+                   MOVE WS-INPUT-LANG-CODE
+                       TO WS-XLT-LANG-CODE (WS-XLT-TABLE-USED)
+                   MOVE WS-INPUT-GREETING-TEXT
+                       TO WS-XLT-TEXT (WS-XLT-TABLE-USED)
+               ELSE
+                   DISPLAY "*** GREET-XLT table is full - "
+                       "cannot add another language ***"
+               END-IF
+           END-IF.
+
+      * Removes a language code's entry, closing the gap by shifting
+      * every later entry up one slot.
+       2200-DELETE-ENTRY.
+           DISPLAY "Language code to delete: ".
+           ACCEPT WS-INPUT-LANG-CODE.
+           MOVE "N" TO WS-FOUND-SW.
+           SET WS-XLT-IDX TO 1.
+           SEARCH WS-XLT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-XLT-IDX <= WS-XLT-TABLE-USED
+                   AND WS-XLT-LANG-CODE (WS-XLT-IDX)
+                       = WS-INPUT-LANG-CODE
+                   MOVE "Y" TO WS-FOUND-SW
+           END-SEARCH.
+           IF ENTRY-FOUND
+               PERFORM VARYING WS-XLT-IDX FROM WS-XLT-IDX BY 1
+                       UNTIL WS-XLT-IDX >= WS-XLT-TABLE-USED
+                   MOVE WS-XLT-ENTRY (WS-XLT-IDX + 1)
+                       TO WS-XLT-ENTRY (WS-XLT-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-XLT-TABLE-USED
+           ELSE
+               DISPLAY "*** Language code not found ***"
+           END-IF.
+
+       2300-LIST-ENTRIES.
+           PERFORM VARYING WS-XLT-IDX FROM 1 BY 1
+                   UNTIL WS-XLT-IDX > WS-XLT-TABLE-USED
+               DISPLAY WS-XLT-LANG-CODE (WS-XLT-IDX) " : "
+                   WS-XLT-TEXT (WS-XLT-IDX)
+           END-PERFORM.
+
+      * Rewrites GREET-XLT from the in-memory table. OPEN OUTPUT
+      * truncates the file, so every entry (including any deletions)
+      * is reflected in what gets written.
+       3000-SAVE-TABLE.
+           OPEN OUTPUT GREET-XLT-FILE.
+           PERFORM VARYING WS-XLT-IDX FROM 1 BY 1
+                   UNTIL WS-XLT-IDX > WS-XLT-TABLE-USED
+               MOVE WS-XLT-LANG-CODE (WS-XLT-IDX) TO GX-LANG-CODE
+               MOVE WS-XLT-TEXT (WS-XLT-IDX) TO GX-GREETING-TEXT
+               WRITE GREET-XLT-RECORD
+           END-PERFORM.
+           CLOSE GREET-XLT-FILE.
