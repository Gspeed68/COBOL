@@ -0,0 +1,31 @@
+      * SIGNLOG.CPY
+      * Record layout for the SIGN-IN-LOG audit file. COPYed into the
+      * FD of every program that records a sign-in (interactive and
+      * batch) so the layout only has to change in one place.
+      * NOTE: separator bytes are named fields (SIL-FILL-n), not
+      * unnamed FILLERs, and must be explicitly MOVE SPACE'd before
+      * each WRITE, since an unnamed FILLER byte between two PIC 9
+      * fields is otherwise left uninitialized and can trip a bad-
+      * character file status on WRITE.
+       01  SIGN-IN-LOG-RECORD.
+           05  SIL-DATE            PIC 9(8).
+           05  SIL-FILL-1          PIC X.
+           05  SIL-TIME            PIC 9(8).
+           05  SIL-FILL-2          PIC X.
+           05  SIL-TERM-ID         PIC X(8).
+           05  SIL-FILL-3          PIC X.
+      * SIL-EMP-ID is the authoritative identity - matching by name
+      * alone lets two employees who share a full name be confused
+      * with each other, exactly what the EMPMAST lookup exists to
+      * prevent. Populated from EMP-ID by every logger.
+           05  SIL-EMP-ID          PIC X(6).
+           05  SIL-FILL-4          PIC X.
+      * SIL-USER-NAME is a NAMEFLD.CPY group (text + overflow flag) -
+      * see copybooks/NAMEFLD.CPY - widened to match EMP-FULL-NAME so
+      * a name resolved from EMPMAST no longer gets truncated just by
+      * passing through the audit log.
+           COPY "NAMEFLD.CPY" REPLACING
+               ==NAME-FLD==           BY ==SIL-USER-NAME==
+               ==NAME-TEXT==          BY ==SIL-NAME-TEXT==
+               ==NAME-OVERFLOW-FLAG== BY ==SIL-NAME-OVERFLOW-FLAG==
+               ==NAME-OVERFLOWED==    BY ==SIL-NAME-OVERFLOWED==.
