@@ -0,0 +1,18 @@
+      * EMPMAST.CPY
+      * Record layout for the EMPMAST employee master file, keyed by
+      * employee ID. COPYed into the FD of every program that looks
+      * up an employee's identity instead of trusting free-typed text.
+       01  EMPMAST-RECORD.
+           05  EMP-ID              PIC X(6).
+      * EMP-FULL-NAME is a NAMEFLD.CPY group (text + overflow flag) -
+      * see copybooks/NAMEFLD.CPY. EMP-FULL-NAME itself still refers to
+      * the whole group, so existing whole-group MOVEs keep working
+      * and carry the overflow flag along with the text.
+           COPY "NAMEFLD.CPY" REPLACING
+               ==NAME-FLD==           BY ==EMP-FULL-NAME==
+               ==NAME-TEXT==          BY ==EMP-NAME-TEXT==
+               ==NAME-OVERFLOW-FLAG== BY ==EMP-NAME-OVERFLOW-FLAG==
+               ==NAME-OVERFLOWED==    BY ==EMP-NAME-OVERFLOWED==.
+           05  EMP-DEPT            PIC X(4).
+           05  EMP-SHIFT-CODE      PIC X(1).
+           05  EMP-LANG-CODE       PIC X(2).
