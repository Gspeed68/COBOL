@@ -0,0 +1,16 @@
+      * NAMEFLD.CPY
+      * Shared "person name" field: a full legal name (30 chars,
+      * matching EMPMAST's original EMP-FULL-NAME width) plus a
+      * trailing overflow flag set whenever a source name longer than
+      * NAME-TEXT had to be truncated to fit, so that case shows up in
+      * the record instead of happening silently.
+      *
+      * COPY this with REPLACING - see EMPMAST.CPY, SIGNLOG.CPY and
+      * hello_world.cbl for examples - so each inclusion gets its own
+      * field names. A program that COPYs it more than once (directly
+      * and via another copybook, say) cannot have two unqualified
+      * NAME-TEXT fields.
+       05  NAME-FLD.
+           10  NAME-TEXT           PIC X(30).
+           10  NAME-OVERFLOW-FLAG  PIC X       VALUE "N".
+               88  NAME-OVERFLOWED             VALUE "Y".
