@@ -0,0 +1,13 @@
+      * XLTTBL.CPY
+      * WORKING-STORAGE lookup table loaded from GREET-XLT-FILE: a
+      * small, bounded set of language codes and their greeting text.
+      * COPYed into every program that resolves a language code to a
+      * greeting word (interactive, batch, and the maintenance
+      * program that edits GREET-XLT itself), so the table's size and
+      * field widths only have to change in one place.
+       01  WS-XLT-TABLE-USED        PIC 9(2)   VALUE ZERO.
+       01  WS-XLT-TABLE.
+           05  WS-XLT-ENTRY         OCCURS 20 TIMES
+                                     INDEXED BY WS-XLT-IDX.
+               10  WS-XLT-LANG-CODE PIC X(2).
+               10  WS-XLT-TEXT      PIC X(20).
