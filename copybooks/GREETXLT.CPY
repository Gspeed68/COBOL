@@ -0,0 +1,8 @@
+      * GREETXLT.CPY
+      * Record layout for the GREET-XLT language-to-greeting lookup
+      * file. COPYed into the FD of every program that greets an
+      * employee in their preferred language instead of hardcoding
+      * "HELLO".
+       01  GREET-XLT-RECORD.
+           05  GX-LANG-CODE        PIC X(2).
+           05  GX-GREETING-TEXT    PIC X(20).
