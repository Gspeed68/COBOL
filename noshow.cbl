@@ -0,0 +1,385 @@
+      * NOSHOW reconciles the day's scheduled roster against the
+      * SIGN-IN-LOG audit file to catch no-shows within minutes of
+      * shift start instead of someone walking the floor at end of
+      * day. It runs as a separate batch step after HELLOBAT/HELLOWORLD
+      * have produced the day's sign-ins - see jcl/NOSHOW.jcl.
+      *
+      * Matching is done by employee ID (the authoritative identity -
+      * two employees can share a full name, so matching on name alone
+      * could confuse a no-show for one John Smith with an unscheduled
+      * sign-in from a different John Smith) rather than by loading
+      * the whole roster into an in-memory
+      * table: EMP-ROSTER-FILE can run into the hundreds or thousands
+      * of names (the same sizing concern noted for checkpoint/
+      * restart), so both sides are resolved to ID+name records,
+      * SORTed ascending by ID, and compared with a single sequential
+      * match-merge pass - the standard mainframe reconciliation
+      * pattern for two large sequential files.
+      *
+      * SIGN-IN-LOG-FILE is a permanent, ever-growing log spanning
+      * every shift ever run, not just today's - see hello_world.cbl's
+      * OPEN EXTEND. The sort's input procedure (2050-RELEASE-TODAYS-
+      * SIGNINS) only releases records dated today, so an employee who
+      * signed in on some earlier day but not today is still reported
+      * as a no-show. A matched employee ID can also appear more than
+      * once in a single day's log (more than one terminal, a second
+      * batch run); 3000-RECONCILE's match-merge skips any additional
+      * same-day sign-ins for an ID once it has been matched, so a
+      * repeat sign-in is not mistaken for an unscheduled one.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NOSHOW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * EMP-ROSTER-FILE is the day's scheduled roster, same layout
+      * HELLOBAT reads.
+           SELECT EMP-ROSTER-FILE ASSIGN TO "EMPROST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+      * EMPMAST-FILE resolves each scheduled employee ID to a full
+      * name, the same employee master HELLOBAT looks up against.
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+      * SIGN-IN-LOG-FILE is the permanent audit trail HELLOWORLD and
+      * HELLOBAT both write to.
+           SELECT SIGN-IN-LOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIL-STATUS.
+
+      * ROSTER-NAMES is a work file of scheduled employees' resolved
+      * full names, built from EMP-ROSTER-FILE + EMPMAST before the
+      * sort.
+           SELECT ROSTER-NAMES ASSIGN TO "RSTNAME"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RN-STATUS.
+
+      * SORTED-ROSTER and SORTED-SIGNIN are the two inputs, each
+      * sorted ascending by employee ID, that the match-merge reads.
+           SELECT SORTED-ROSTER ASSIGN TO "SRSTNAME"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SR-STATUS.
+
+           SELECT SORTED-SIGNIN ASSIGN TO "SSIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SS-STATUS.
+
+      * NOSHOW-RPT is the printed discrepancy report for the shift
+      * supervisor.
+           SELECT NOSHOW-RPT ASSIGN TO "NOSHOWRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT SORT-WK1 ASSIGN TO "SWK1".
+           SELECT SORT-WK2 ASSIGN TO "SWK2".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-ROSTER-FILE.
+       01  EMP-ROSTER-RECORD       PIC X(6).
+
+       FD  EMPMAST-FILE.
+           COPY "EMPMAST.CPY".
+
+       FD  SIGN-IN-LOG-FILE.
+           COPY "SIGNLOG.CPY".
+
+       FD  ROSTER-NAMES.
+       01  RN-RECORD.
+           05  RN-NAME             PIC X(30).
+           05  RN-ID               PIC X(6).
+
+       FD  SORTED-ROSTER.
+       01  SR-RECORD.
+           05  SR-NAME             PIC X(30).
+           05  SR-ID               PIC X(6).
+
+      * SORTED-SIGNIN and SORT-WK2 mirror SIGNLOG.CPY's byte layout
+      * field-for-field but under their own names, rather than COPYing
+      * SIGNLOG.CPY a second and third time into the same program -
+      * GnuCOBOL rejects SIL-USER-NAME as ambiguous once three FDs all
+      * define an unqualified 01 SIGN-IN-LOG-RECORD with that name.
+      * SS-EMP-ID is the field the match-merge keys on. SS-NAME/
+      * SS-OVERFLOW-FLAG mirror SIL-USER-NAME's NAMEFLD.CPY shape
+      * (30-char text + 1-byte flag) so SORT's byte-for-byte copy from
+      * SIGN-IN-LOG-FILE stays aligned with the real record length -
+      * see copybooks/NAMEFLD.CPY and copybooks/SIGNLOG.CPY.
+       FD  SORTED-SIGNIN.
+       01  SORTED-SIGNIN-RECORD.
+           05  SS-DATE             PIC 9(8).
+           05  SS-FILL-1           PIC X.
+           05  SS-TIME             PIC 9(8).
+           05  SS-FILL-2           PIC X.
+           05  SS-TERM-ID          PIC X(8).
+           05  SS-FILL-3           PIC X.
+           05  SS-EMP-ID           PIC X(6).
+           05  SS-FILL-4           PIC X.
+           05  SS-NAME             PIC X(30).
+           05  SS-OVERFLOW-FLAG    PIC X.
+
+       FD  NOSHOW-RPT.
+       01  NOSHOW-RPT-RECORD       PIC X(80).
+
+       SD  SORT-WK1.
+       01  SW1-RECORD.
+           05  SW1-NAME            PIC X(30).
+           05  SW1-ID              PIC X(6).
+
+       SD  SORT-WK2.
+       01  SW2-RECORD.
+           05  SW2-DATE            PIC 9(8).
+           05  SW2-FILL-1          PIC X.
+           05  SW2-TIME            PIC 9(8).
+           05  SW2-FILL-2          PIC X.
+           05  SW2-TERM-ID         PIC X(8).
+           05  SW2-FILL-3          PIC X.
+           05  SW2-EMP-ID          PIC X(6).
+           05  SW2-FILL-4          PIC X.
+           05  SW2-NAME            PIC X(30).
+           05  SW2-OVERFLOW-FLAG   PIC X.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROSTER-STATUS         PIC X(2).
+           88  ROSTER-EOF                      VALUE "10".
+       01  WS-EMPMAST-STATUS        PIC X(2).
+       01  WS-SIL-STATUS            PIC X(2).
+           88  SIL-EOF                          VALUE "10".
+       01  WS-RN-STATUS             PIC X(2).
+       01  WS-SR-STATUS             PIC X(2).
+           88  SR-EOF                          VALUE "10".
+       01  WS-SS-STATUS             PIC X(2).
+           88  SS-EOF                          VALUE "10".
+       01  WS-RPT-STATUS            PIC X(2).
+
+       01  WS-SCHEDULED-COUNT       PIC 9(6)   VALUE ZERO.
+       01  WS-UNRESOLVED-COUNT      PIC 9(6)   VALUE ZERO.
+       01  WS-NOSHOW-COUNT          PIC 9(6)   VALUE ZERO.
+       01  WS-UNSCHEDULED-COUNT     PIC 9(6)   VALUE ZERO.
+       01  WS-EDIT-COUNT            PIC ZZZZZ9.
+
+      * Today's date, so the sort's input procedure can pull only
+      * today's sign-ins out of the permanent, ever-growing log - see
+      * the header comment.
+       01  WS-RUN-DATE              PIC 9(8).
+
+      * The current employee ID from each sorted side of the
+      * match-merge, held here so the two EOF conditions above can be
+      * tested together in one EVALUATE. Matching is keyed on ID, not
+      * name - see the header comment.
+       01  WS-CUR-ROSTER-ID         PIC X(6).
+       01  WS-CUR-SIGNIN-ID         PIC X(6).
+
+      * The ID just matched, so any further same-day sign-in records
+      * for it can be skipped instead of being compared against a
+      * later roster ID and reported as unscheduled - see the header
+      * comment.
+       01  WS-MATCHED-SIGNIN-ID     PIC X(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-BUILD-ROSTER-NAMES.
+           PERFORM 2000-SORT-FILES.
+           PERFORM 3000-RECONCILE.
+           DISPLAY "NOSHOW: " WS-SCHEDULED-COUNT " scheduled, "
+               WS-NOSHOW-COUNT " no-show, "
+               WS-UNSCHEDULED-COUNT " unscheduled sign-in(s), "
+               WS-UNRESOLVED-COUNT " unresolved roster ID(s)".
+           STOP RUN.
+
+      * Resolves every scheduled roster ID to its full name via
+      * EMPMAST and writes it to the ROSTER-NAMES work file. A roster
+      * ID not found on EMPMAST cannot be reconciled by name, so it is
+      * counted separately and skipped rather than silently dropped.
+       1000-BUILD-ROSTER-NAMES.
+           OPEN INPUT  EMP-ROSTER-FILE.
+           OPEN INPUT  EMPMAST-FILE.
+      * EMPMAST is not optional - every roster ID below is resolved
+      * against it, so a failed OPEN (e.g. EMPMAST has never been
+      * built on a fresh install) is a hard stop with a clear message
+      * instead of proceeding into READs against a file that never
+      * opened.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "*** EMPMAST could not be opened (status "
+                   WS-EMPMAST-STATUS ") - has it been loaded? "
+                   "Run EMPLOAD first. ***"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ROSTER-NAMES.
+           PERFORM UNTIL ROSTER-EOF
+               READ EMP-ROSTER-FILE
+                   AT END
+                       MOVE "10" TO WS-ROSTER-STATUS
+                   NOT AT END
+                       PERFORM 1100-RESOLVE-ROSTER-NAME
+               END-READ
+           END-PERFORM.
+           CLOSE EMP-ROSTER-FILE.
+           CLOSE EMPMAST-FILE.
+           CLOSE ROSTER-NAMES.
+
+       1100-RESOLVE-ROSTER-NAME.
+           MOVE EMP-ROSTER-RECORD TO EMP-ID.
+           READ EMPMAST-FILE
+               INVALID KEY
+                   ADD 1 TO WS-UNRESOLVED-COUNT
+               NOT INVALID KEY
+                   MOVE EMP-NAME-TEXT TO RN-NAME
+                   MOVE EMP-ID TO RN-ID
+                   WRITE RN-RECORD
+                   ADD 1 TO WS-SCHEDULED-COUNT
+           END-READ.
+
+      * Sorts the resolved roster and today's sign-ins, each ascending
+      * by employee ID, so 3000-RECONCILE can compare them with a
+      * single sequential pass instead of a table lookup per record.
+       2000-SORT-FILES.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           SORT SORT-WK1 ON ASCENDING KEY SW1-ID
+               USING ROSTER-NAMES
+               GIVING SORTED-ROSTER.
+           SORT SORT-WK2 ON ASCENDING KEY SW2-EMP-ID
+               INPUT PROCEDURE 2050-RELEASE-TODAYS-SIGNINS
+               GIVING SORTED-SIGNIN.
+
+      * Feeds the sort only today's records out of the permanent,
+      * ever-growing SIGN-IN-LOG-FILE - see the header comment. The
+      * SIGN-IN-LOG-RECORD and SORT-WK2 record layouts are the same
+      * length field-for-field, so a whole-record MOVE lines up
+      * without naming every field twice.
+       2050-RELEASE-TODAYS-SIGNINS.
+           OPEN INPUT SIGN-IN-LOG-FILE.
+           PERFORM UNTIL SIL-EOF
+               READ SIGN-IN-LOG-FILE
+                   AT END
+                       MOVE "10" TO WS-SIL-STATUS
+                   NOT AT END
+                       IF SIL-DATE = WS-RUN-DATE
+                           MOVE SIGN-IN-LOG-RECORD TO SW2-RECORD
+                           RELEASE SW2-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE SIGN-IN-LOG-FILE.
+
+      * Classic match-merge: whichever side is behind alphabetically
+      * (or has run out) cannot have a match still coming from the
+      * other side, so it is reported and advanced on its own.
+       3000-RECONCILE.
+           OPEN INPUT  SORTED-ROSTER.
+           OPEN INPUT  SORTED-SIGNIN.
+           OPEN OUTPUT NOSHOW-RPT.
+           MOVE SPACES TO NOSHOW-RPT-RECORD.
+           MOVE "NO-SHOW RECONCILIATION REPORT" TO NOSHOW-RPT-RECORD.
+           WRITE NOSHOW-RPT-RECORD.
+           PERFORM 3100-READ-SORTED-ROSTER.
+           PERFORM 3200-READ-SORTED-SIGNIN.
+           PERFORM UNTIL SR-EOF AND SS-EOF
+               EVALUATE TRUE
+                   WHEN SR-EOF
+                       PERFORM 3400-REPORT-UNSCHEDULED
+                       PERFORM 3200-READ-SORTED-SIGNIN
+                   WHEN SS-EOF
+                       PERFORM 3300-REPORT-NOSHOW
+                       PERFORM 3100-READ-SORTED-ROSTER
+                   WHEN WS-CUR-ROSTER-ID < WS-CUR-SIGNIN-ID
+                       PERFORM 3300-REPORT-NOSHOW
+                       PERFORM 3100-READ-SORTED-ROSTER
+                   WHEN WS-CUR-ROSTER-ID > WS-CUR-SIGNIN-ID
+                       PERFORM 3400-REPORT-UNSCHEDULED
+                       PERFORM 3200-READ-SORTED-SIGNIN
+                   WHEN OTHER
+                       MOVE WS-CUR-SIGNIN-ID TO WS-MATCHED-SIGNIN-ID
+                       PERFORM 3100-READ-SORTED-ROSTER
+                       PERFORM 3200-READ-SORTED-SIGNIN
+      * A repeat sign-in for the ID just matched (a second terminal, a
+      * second batch run) is not a fresh discrepancy - skip past any
+      * more of them before the next comparison.
+                       PERFORM UNTIL SS-EOF
+                           OR WS-CUR-SIGNIN-ID
+                              NOT = WS-MATCHED-SIGNIN-ID
+                           PERFORM 3200-READ-SORTED-SIGNIN
+                       END-PERFORM
+               END-EVALUATE
+           END-PERFORM.
+           MOVE WS-NOSHOW-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO NOSHOW-RPT-RECORD.
+           STRING "TOTAL NO-SHOWS       : " DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO NOSHOW-RPT-RECORD
+           END-STRING.
+           WRITE NOSHOW-RPT-RECORD.
+           MOVE WS-UNSCHEDULED-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO NOSHOW-RPT-RECORD.
+           STRING "TOTAL UNSCHEDULED SIGN-INS: " DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO NOSHOW-RPT-RECORD
+           END-STRING.
+           WRITE NOSHOW-RPT-RECORD.
+           MOVE WS-UNRESOLVED-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO NOSHOW-RPT-RECORD.
+           STRING "TOTAL UNRESOLVED ROSTER ID(S): " DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO NOSHOW-RPT-RECORD
+           END-STRING.
+           WRITE NOSHOW-RPT-RECORD.
+           CLOSE SORTED-ROSTER.
+           CLOSE SORTED-SIGNIN.
+           CLOSE NOSHOW-RPT.
+
+       3100-READ-SORTED-ROSTER.
+           READ SORTED-ROSTER
+               AT END
+                   MOVE "10" TO WS-SR-STATUS
+                   MOVE HIGH-VALUES TO WS-CUR-ROSTER-ID
+               NOT AT END
+                   MOVE SR-ID TO WS-CUR-ROSTER-ID
+           END-READ.
+
+       3200-READ-SORTED-SIGNIN.
+           READ SORTED-SIGNIN
+               AT END
+                   MOVE "10" TO WS-SS-STATUS
+                   MOVE HIGH-VALUES TO WS-CUR-SIGNIN-ID
+               NOT AT END
+                   MOVE SS-EMP-ID TO WS-CUR-SIGNIN-ID
+           END-READ.
+
+      * A scheduled employee whose ID never turned up in the sign-in
+      * log - a no-show. Matched (and reported) by employee ID, not
+      * name, so two employees who share a name cannot mask each
+      * other's discrepancy.
+       3300-REPORT-NOSHOW.
+           IF NOT SR-EOF
+               ADD 1 TO WS-NOSHOW-COUNT
+               MOVE SPACES TO NOSHOW-RPT-RECORD
+               STRING "NO-SHOW (scheduled, not signed in): "
+                      DELIMITED BY SIZE
+                      SR-ID DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      SR-NAME DELIMITED BY SIZE
+                      INTO NOSHOW-RPT-RECORD
+               END-STRING
+               WRITE NOSHOW-RPT-RECORD
+           END-IF.
+
+      * A sign-in whose employee ID does not match anyone on the day's
+      * scheduled roster.
+       3400-REPORT-UNSCHEDULED.
+           IF NOT SS-EOF
+               ADD 1 TO WS-UNSCHEDULED-COUNT
+               MOVE SPACES TO NOSHOW-RPT-RECORD
+               STRING "UNSCHEDULED SIGN-IN (not on roster): "
+                      DELIMITED BY SIZE
+                      SS-EMP-ID DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      SS-NAME DELIMITED BY SIZE
+                      INTO NOSHOW-RPT-RECORD
+               END-STRING
+               WRITE NOSHOW-RPT-RECORD
+           END-IF.
