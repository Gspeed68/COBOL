@@ -0,0 +1,110 @@
+      * EMPLOAD builds (or rebuilds) the indexed EMPMAST file from a
+      * sequential extract. Mainframe shops load VSAM-style KSDS files
+      * this way rather than writing directly to them, so EMPMAST can
+      * be refreshed from HR extracts without touching HELLOWORLD or
+      * HELLOBAT at all.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * EMPMAST-EXTRACT is a flat sequential file in the same field
+      * layout as EMPMAST.CPY - one employee per record.
+           SELECT EMPMAST-EXTRACT ASSIGN TO "EMPEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST-EXTRACT.
+       01  EMPMAST-EXTRACT-RECORD.
+           05  EXT-EMP-ID          PIC X(6).
+      * The HR extract is not bound by EMPMAST's internal NAME-TEXT
+      * width, so it carries a wider name field than EMP-FULL-NAME has
+      * room for - 2000-LOAD-RECORD detects and flags the overflow
+      * instead of letting the excess characters just fall off the end.
+           05  EXT-EMP-FULL-NAME   PIC X(40).
+           05  EXT-EMP-DEPT        PIC X(4).
+           05  EXT-EMP-SHIFT-CODE  PIC X(1).
+           05  EXT-EMP-LANG-CODE   PIC X(2).
+
+       FD  EMPMAST-FILE.
+           COPY "EMPMAST.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-STATUS        PIC X(2).
+           88  EXTRACT-EOF                     VALUE "10".
+       01  WS-EMPMAST-STATUS        PIC X(2).
+       01  WS-LOADED-COUNT          PIC 9(6)   VALUE ZERO.
+       01  WS-REJECTED-COUNT        PIC 9(6)   VALUE ZERO.
+       01  WS-TRUNCATED-COUNT       PIC 9(6)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT  EMPMAST-EXTRACT.
+      * EMPEXTR is the HR extract this whole run depends on - a
+      * missing or unallocated extract (not delivered yet) is a hard
+      * stop with a clear message instead of proceeding into a READ
+      * against a file that never opened.
+           IF WS-EXTRACT-STATUS NOT = "00"
+               DISPLAY "*** EMPEXTR could not be opened (status "
+                   WS-EXTRACT-STATUS ") - has the HR extract been "
+                   "delivered? ***"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EMPMAST-FILE.
+      * A failed OPEN OUTPUT here (e.g. bad allocation/DASD space)
+      * would otherwise proceed into WRITEs against a file that never
+      * opened - fail fast with the same style of message.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "*** EMPMAST could not be opened for output "
+                   "(status " WS-EMPMAST-STATUS ") - check the "
+                   "EMPMAST allocation. ***"
+               STOP RUN
+           END-IF.
+           PERFORM 1000-READ-EXTRACT.
+           PERFORM 2000-LOAD-RECORD UNTIL EXTRACT-EOF.
+           CLOSE EMPMAST-EXTRACT.
+           CLOSE EMPMAST-FILE.
+           DISPLAY "EMPLOAD: " WS-LOADED-COUNT " loaded, "
+               WS-REJECTED-COUNT " rejected, "
+               WS-TRUNCATED-COUNT " name(s) truncated".
+           STOP RUN.
+
+       1000-READ-EXTRACT.
+           READ EMPMAST-EXTRACT
+               AT END
+                   MOVE "10" TO WS-EXTRACT-STATUS
+           END-READ.
+
+       2000-LOAD-RECORD.
+           MOVE EXT-EMP-ID            TO EMP-ID.
+      * EMP-NAME-TEXT only holds the first 30 characters of the
+      * extract's name - set the overflow flag if anything beyond
+      * that was discarded, so a long legal name getting cut off here
+      * shows up on the record instead of vanishing silently.
+           MOVE EXT-EMP-FULL-NAME (1:30) TO EMP-NAME-TEXT.
+           IF EXT-EMP-FULL-NAME (31:10) NOT = SPACES
+               MOVE "Y" TO EMP-NAME-OVERFLOW-FLAG
+               ADD 1 TO WS-TRUNCATED-COUNT
+           ELSE
+               MOVE "N" TO EMP-NAME-OVERFLOW-FLAG
+           END-IF.
+           MOVE EXT-EMP-DEPT       TO EMP-DEPT.
+           MOVE EXT-EMP-SHIFT-CODE TO EMP-SHIFT-CODE.
+           MOVE EXT-EMP-LANG-CODE  TO EMP-LANG-CODE.
+           WRITE EMPMAST-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECTED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+           PERFORM 1000-READ-EXTRACT.
