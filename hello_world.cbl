@@ -1,26 +1,243 @@
       * This is a simple COBOL program that demonstrates basic input/output operations
-      * It asks for the user's name and displays a personalized greeting
-      
+      * It asks for the employee's ID and displays a personalized greeting
+
       * The IDENTIFICATION DIVISION is required in every COBOL program
       * It contains program identification information
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLOWORLD.
 
+      * The ENVIRONMENT DIVISION declares the files this program uses
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * SIGN-IN-LOG-FILE is the permanent audit trail of every sign-in.
+      * It is opened EXTEND so each run appends to prior shifts' records
+      * instead of clobbering them.
+           SELECT SIGN-IN-LOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIL-STATUS.
+
+      * EMPMAST-FILE is the employee master, keyed by employee ID. It
+      * ties a badge/ID number to an actual full name, department and
+      * shift so two people typing the same first name can't be
+      * confused with each other.
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+      * GREET-XLT-FILE maps a language code to its greeting text, so
+      * the greeting can be shown in the employee's own language
+      * instead of always "HELLO".
+           SELECT GREET-XLT-FILE ASSIGN TO "GREETXLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XLT-STATUS.
+
       * The DATA DIVISION is where we define our variables
        DATA DIVISION.
+       FILE SECTION.
+      * One audit record per sign-in: when it happened, which terminal
+      * or operator it came from, and the name exactly as entered.
+       FD  SIGN-IN-LOG-FILE.
+           COPY "SIGNLOG.CPY".
+
+       FD  EMPMAST-FILE.
+           COPY "EMPMAST.CPY".
+
+       FD  GREET-XLT-FILE.
+           COPY "GREETXLT.CPY".
+
       * The WORKING-STORAGE SECTION is where we declare variables used in the program
        WORKING-STORAGE SECTION.
-      * Define a variable to store the user's name
-      * PIC X(20) means it can store up to 20 characters
-       01  USER-NAME    PIC X(20).
+      * The employee ID as keyed in at the terminal, and the full name
+      * resolved from EMPMAST once the ID is found - USER-NAME is what
+      * actually gets greeted and logged, the same as before this
+      * program looked names up instead of trusting free text.
+       01  WS-EMP-ID-INPUT  PIC X(6).
+
+      * USER-NAME is a NAMEFLD.CPY group (text + overflow flag) - see
+      * copybooks/NAMEFLD.CPY - the same shape EMP-FULL-NAME and
+      * SIL-USER-NAME use, so the resolved name and its overflow flag
+      * pass from EMPMAST to the greeting to the audit log as one
+      * group MOVE instead of being redeclared three different ways.
+      * Replacing the copybook's own level number along with its name
+      * makes USER-NAME the 01-level group itself, so USER-NAME-TEXT
+      * is its immediate child instead of an extra level down.
+           COPY "NAMEFLD.CPY" REPLACING
+               ==05  NAME-FLD==       BY ==01  USER-NAME==
+               ==NAME-TEXT==          BY ==USER-NAME-TEXT==
+               ==NAME-OVERFLOW-FLAG== BY ==USER-NAME-OVERFLOW-FLAG==
+               ==NAME-OVERFLOWED==    BY ==USER-NAME-OVERFLOWED==.
+
+      * Fields used to stamp each sign-in log record
+       01  WS-SIGN-IN-DATE         PIC 9(8).
+       01  WS-SIGN-IN-TIME         PIC 9(8).
+       01  WS-TERM-ID              PIC X(8).
+       01  WS-SIL-STATUS           PIC X(2).
+       01  WS-EMPMAST-STATUS       PIC X(2).
+       01  WS-XLT-STATUS           PIC X(2).
+
+      * The employee's preferred language, resolved from EMPMAST, and
+      * the greeting word looked up for it from GREET-XLT. A language
+      * code with no match in GREET-XLT (or left blank on EMPMAST)
+      * falls back to "HELLO" rather than printing nothing.
+       01  WS-CUR-LANG-CODE        PIC X(2).
+       01  WS-GREETING-WORD        PIC X(20)   VALUE "HELLO".
+
+      * Greeting translations loaded from GREET-XLT at startup - see
+      * copybooks/XLTTBL.CPY.
+           COPY "XLTTBL.CPY".
+
+      * Fields used to validate the employee ID before it is ever
+      * looked up, greeted, or logged: it must not be blank, and it
+      * must be found on the employee master.
+       01  WS-ID-VALID-SW          PIC X       VALUE "N".
+           88  ID-IS-VALID                     VALUE "Y".
 
       * The PROCEDURE DIVISION contains the executable instructions
        PROCEDURE DIVISION.
-      * Display a prompt asking for the user's name
-           DISPLAY "Please enter your name: ".
-      * ACCEPT reads input from the user and stores it in USER-NAME
-           ACCEPT USER-NAME.
-      * Display the greeting with the user's name
-           DISPLAY "HELLO " USER-NAME.
+           PERFORM LOAD-GREET-XLT.
+           OPEN INPUT EMPMAST-FILE.
+      * Unlike GREET-XLT above, EMPMAST is not optional - every ID
+      * lookup below depends on it, so a failed OPEN (e.g. EMPMAST has
+      * never been built on a fresh install) is a hard stop with a
+      * clear message instead of proceeding into READs against a file
+      * that never opened.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "*** EMPMAST could not be opened (status "
+                   WS-EMPMAST-STATUS ") - has it been loaded? "
+                   "Run EMPLOAD first. ***"
+               STOP RUN
+           END-IF.
+      * Keep prompting until a usable employee ID is entered - blank
+      * entries and IDs not on the employee master are rejected by
+      * VALIDATE-EMP-ID below.
+           PERFORM UNTIL ID-IS-VALID
+      * Display a prompt asking for the employee's ID
+               DISPLAY "Please enter your employee ID: "
+      * ACCEPT reads input from the user and stores it in WS-EMP-ID-INPUT
+               ACCEPT WS-EMP-ID-INPUT
+               PERFORM VALIDATE-EMP-ID
+           END-PERFORM.
+           CLOSE EMPMAST-FILE.
+      * Record the sign-in to the permanent audit log before greeting
+      * so there is always a record even if the greeting is never seen
+           PERFORM LOG-SIGN-IN.
+      * Display the greeting in the employee's own language.
+      * FUNCTION TRIM drops WS-GREETING-WORD's trailing padding so the
+      * name does not print with a wall of spaces in front of it, the
+      * same padding 2400-WRITE-GREETING in hellobat trims with STRING
+      * DELIMITED BY SPACE when it builds its print line.
+           PERFORM LOOKUP-GREETING-WORD.
+           DISPLAY FUNCTION TRIM(WS-GREETING-WORD) " " USER-NAME-TEXT.
+      * A name that did not fit in NAME-TEXT was truncated - say so
+      * instead of letting it pass for the whole name with no hint.
+           IF USER-NAME-OVERFLOWED
+               DISPLAY "*** NOTE: name truncated to fit - "
+                   "see EMPMAST for full name ***"
+           END-IF.
       * End the program
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+
+      * Loads every language/greeting pair from GREET-XLT into
+      * WS-XLT-TABLE. GREET-XLT-FILE not existing yet (status 35)
+      * just leaves the table empty, so every lookup falls back to
+      * the "HELLO" default.
+       LOAD-GREET-XLT.
+           OPEN INPUT GREET-XLT-FILE.
+           IF WS-XLT-STATUS = "00"
+               PERFORM UNTIL WS-XLT-STATUS = "10"
+                   READ GREET-XLT-FILE
+                       AT END
+                           MOVE "10" TO WS-XLT-STATUS
+                       NOT AT END
+                           IF WS-XLT-TABLE-USED < 20
+                               ADD 1 TO WS-XLT-TABLE-USED
+                               MOVE GX-LANG-CODE TO WS-XLT-LANG-CODE
+                                   (WS-XLT-TABLE-USED)
+                               MOVE GX-GREETING-TEXT TO WS-XLT-TEXT
+                                   (WS-XLT-TABLE-USED)
+                           ELSE
+                               DISPLAY "*** GREET-XLT table is "
+                                   "full - ignoring extra "
+                                   "entries ***"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GREET-XLT-FILE
+           END-IF.
+
+      * VALIDATE-EMP-ID rejects blank/space-filled entries and IDs
+      * that are not on file in EMPMAST, re-prompting the operator
+      * instead of letting a fat-fingered entry become a nonsense
+      * greeting. On success it moves the looked-up full name into
+      * USER-NAME for the greeting and the audit log.
+       VALIDATE-EMP-ID.
+           MOVE "Y" TO WS-ID-VALID-SW.
+           IF WS-EMP-ID-INPUT = SPACES
+               DISPLAY "*** Employee ID cannot be blank - "
+                   "please try again ***"
+               MOVE "N" TO WS-ID-VALID-SW
+           ELSE
+               MOVE WS-EMP-ID-INPUT TO EMP-ID
+               READ EMPMAST-FILE
+                   INVALID KEY
+                       DISPLAY "*** Employee ID not found - "
+                           "please try again ***"
+                       MOVE "N" TO WS-ID-VALID-SW
+                   NOT INVALID KEY
+                       MOVE EMP-FULL-NAME TO USER-NAME
+                       MOVE EMP-LANG-CODE TO WS-CUR-LANG-CODE
+               END-READ
+           END-IF.
+
+      * Looks the employee's language code up in WS-XLT-TABLE and
+      * sets WS-GREETING-WORD to the matching text. An unmatched or
+      * blank language code leaves WS-GREETING-WORD at its "HELLO"
+      * default rather than failing the greeting.
+       LOOKUP-GREETING-WORD.
+           MOVE "HELLO" TO WS-GREETING-WORD.
+           SET WS-XLT-IDX TO 1.
+           SEARCH WS-XLT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-XLT-IDX <= WS-XLT-TABLE-USED
+                   AND WS-XLT-LANG-CODE (WS-XLT-IDX) = WS-CUR-LANG-CODE
+                   MOVE WS-XLT-TEXT (WS-XLT-IDX) TO WS-GREETING-WORD
+           END-SEARCH.
+
+      * LOG-SIGN-IN writes one timestamped record per sign-in to the
+      * SIGN-IN-LOG file: date, time, terminal/operator id, and the
+      * looked-up employee name.
+       LOG-SIGN-IN.
+           ACCEPT WS-SIGN-IN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SIGN-IN-TIME FROM TIME.
+           ACCEPT WS-TERM-ID FROM ENVIRONMENT "LOGNAME".
+           IF WS-TERM-ID = SPACES
+               MOVE "UNKNOWN " TO WS-TERM-ID
+           END-IF.
+
+      * OPEN EXTEND appends to an existing log; if this is the first
+      * sign-in ever recorded the file will not exist yet (status 35),
+      * so fall back to OPEN OUTPUT to create it.
+           OPEN EXTEND SIGN-IN-LOG-FILE.
+           IF WS-SIL-STATUS = "35"
+               OPEN OUTPUT SIGN-IN-LOG-FILE
+           END-IF.
+
+           MOVE SPACE           TO SIL-FILL-1 SIL-FILL-2 SIL-FILL-3
+                                    SIL-FILL-4.
+           MOVE WS-SIGN-IN-DATE TO SIL-DATE.
+           MOVE WS-SIGN-IN-TIME TO SIL-TIME.
+           MOVE WS-TERM-ID      TO SIL-TERM-ID.
+      * WS-EMP-ID-INPUT is the same validated ID VALIDATE-EMP-ID moved
+      * into EMP-ID to do the EMPMAST lookup - captured here from
+      * working storage rather than the EMPMAST-FILE record area
+      * (which CLOSE EMPMAST-FILE above already made stale) so the
+      * audit log carries the authoritative identity, not just a name
+      * two employees could share.
+           MOVE WS-EMP-ID-INPUT TO SIL-EMP-ID.
+           MOVE USER-NAME       TO SIL-USER-NAME.
+           WRITE SIGN-IN-LOG-RECORD.
+           CLOSE SIGN-IN-LOG-FILE.
