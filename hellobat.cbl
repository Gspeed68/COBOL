@@ -0,0 +1,587 @@
+      * This is the batch companion to HELLOWORLD.
+      * Instead of one ACCEPT USER-NAME per person at a terminal, it
+      * reads a whole shift roster (one employee ID per record) and
+      * produces a greeting line per record on a print file, so a
+      * full shift can be greeted in one submitted job instead of
+      * manual entry.
+      * See jcl/HELLOBAT.jcl for how this is run under JCL.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLOBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * EMP-ROSTER-FILE holds one employee ID per record.
+           SELECT EMP-ROSTER-FILE ASSIGN TO "EMPROST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STATUS.
+
+      * GREET-PRINT-FILE is the printed greeting output for the shift.
+           SELECT GREET-PRINT-FILE ASSIGN TO "GREETRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+
+      * SIGN-IN-LOG-FILE is the same permanent audit trail HELLOWORLD
+      * writes to, so batch-greeted employees show up in the audit
+      * log exactly like an interactive sign-in would.
+           SELECT SIGN-IN-LOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIL-STATUS.
+
+      * SHIFT-SUMMARY-FILE is the supervisor's printed end-of-run
+      * report: total greeted, counts by department and shift, and
+      * every roster entry that failed validation.
+           SELECT SHIFT-SUMMARY-FILE ASSIGN TO "SUMMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMM-STATUS.
+
+      * EMPMAST-FILE resolves each roster ID to a full name, department
+      * and shift, same employee master HELLOWORLD looks up against.
+           SELECT EMPMAST-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMPMAST-STATUS.
+
+      * CHECKPOINT-FILE holds the roster record count last committed,
+      * so a run that dies partway through a large roster can resume
+      * after the last committed point instead of re-processing (and
+      * re-logging) everything from the top.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      * GREET-XLT-FILE maps a language code to its greeting text, so
+      * each employee is greeted in their own language.
+           SELECT GREET-XLT-FILE ASSIGN TO "GREETXLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XLT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-ROSTER-FILE.
+       01  EMP-ROSTER-RECORD       PIC X(6).
+
+       FD  GREET-PRINT-FILE.
+       01  GREET-PRINT-RECORD      PIC X(80).
+
+       FD  SIGN-IN-LOG-FILE.
+           COPY "SIGNLOG.CPY".
+
+       FD  SHIFT-SUMMARY-FILE.
+       01  SHIFT-SUMMARY-RECORD    PIC X(80).
+
+       FD  EMPMAST-FILE.
+           COPY "EMPMAST.CPY".
+
+      * Holds not just the last-committed roster record count but the
+      * running summary totals as of that checkpoint, so a restarted
+      * run can seed 2900-PRINT-SUMMARY-TOTALS from where the prior
+      * run left off instead of only counting the tail it re-processed.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ROSTER-COUNT       PIC 9(6).
+           05  CKPT-TOTAL-GREETED      PIC 9(6).
+           05  CKPT-TOTAL-REJECTED     PIC 9(6).
+           05  CKPT-DEPT-TABLE-USED    PIC 9(2).
+           05  CKPT-DEPT-TABLE.
+               10  CKPT-DEPT-ENTRY     OCCURS 50 TIMES.
+                   15  CKPT-DEPT-CODE  PIC X(4).
+                   15  CKPT-DEPT-COUNT PIC 9(6).
+           05  CKPT-SHIFT-TABLE-USED   PIC 9(2).
+           05  CKPT-SHIFT-TABLE.
+               10  CKPT-SHIFT-ENTRY      OCCURS 20 TIMES.
+                   15  CKPT-SHIFT-CODE   PIC X(1).
+                   15  CKPT-SHIFT-COUNT  PIC 9(6).
+      * Whether the "FAILED VALIDATION:" section header has already
+      * been written to SHIFT-SUMMARY-FILE - carried in the checkpoint
+      * the same as the other summary state so a restart does not
+      * reprint it (see WS-REJECT-HDR-SW below).
+           05  CKPT-REJECT-HDR-SW      PIC X.
+
+       FD  GREET-XLT-FILE.
+           COPY "GREETXLT.CPY".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROSTER-STATUS         PIC X(2).
+           88  ROSTER-EOF                      VALUE "10".
+       01  WS-PRINT-STATUS          PIC X(2).
+       01  WS-SIL-STATUS            PIC X(2).
+       01  WS-EMPMAST-STATUS        PIC X(2).
+       01  WS-SUMM-STATUS           PIC X(2).
+       01  WS-TERM-ID               PIC X(8)   VALUE "BATCH".
+       01  WS-SIGN-IN-DATE          PIC 9(8).
+       01  WS-SIGN-IN-TIME          PIC 9(8).
+       01  WS-ROSTER-COUNT          PIC 9(6)   VALUE ZERO.
+
+      * Checkpoint/restart: every WS-CKPT-INTERVAL roster records, the
+      * record count so far (and the running summary accumulators
+      * with it) is committed to CHECKPOINT-FILE. On the next run,
+      * WS-RESTART-COUNT is read back from that file and that many
+      * roster records are skipped (not re-processed) before normal
+      * processing resumes. A clean end-of-run resets the checkpoint
+      * to zero so the next fresh run starts at the top.
+      * The interval is 1 record, not a larger batch, on purpose: the
+      * sign-in log write and greeting print for a record happen
+      * before its checkpoint is written, so committing every record
+      * means a crash can never leave a record's SIGN-IN-LOG/GREETRPT
+      * output on disk without also having advanced the checkpoint
+      * past it - the restart's skip range always matches exactly
+      * what was actually written, with no re-logged tail to dedupe.
+       01  WS-CKPT-STATUS           PIC X(2).
+       01  WS-CKPT-INTERVAL         PIC 9(4)   VALUE 1.
+       01  WS-RESTART-COUNT         PIC 9(6)   VALUE ZERO.
+       01  WS-SKIP-IDX              PIC 9(6).
+      * Set when a checkpoint with a non-zero record count is found,
+      * so GREET-PRINT-FILE and SHIFT-SUMMARY-FILE are reopened EXTEND
+      * instead of OUTPUT - an OUTPUT reopen on a restart would discard
+      * the prior run's already-printed lines for the records it is no
+      * longer going to reprocess.
+       01  WS-RESTARTED-SW          PIC X      VALUE "N".
+           88  RUN-IS-RESTARTED                VALUE "Y".
+
+      * Greeting translations, loaded from GREET-XLT at startup the
+      * same way HELLOWORLD loads them - see hello_world.cbl and
+      * copybooks/XLTTBL.CPY.
+       01  WS-XLT-STATUS            PIC X(2).
+       01  WS-CUR-LANG-CODE         PIC X(2).
+       01  WS-GREETING-WORD         PIC X(20)  VALUE "HELLO".
+           COPY "XLTTBL.CPY".
+
+      * Shift-summary report accumulators. Department and shift codes
+      * come from a small fixed set (unlike roster size, which can run
+      * into the thousands), so a lookup table sized generously for
+      * that set is safe.
+       01  WS-TOTAL-GREETED         PIC 9(6)   VALUE ZERO.
+       01  WS-TOTAL-REJECTED        PIC 9(6)   VALUE ZERO.
+       01  WS-CUR-DEPT              PIC X(4).
+       01  WS-CUR-SHIFT-CODE        PIC X(1).
+       01  WS-DEPT-TABLE-USED       PIC 9(2)   VALUE ZERO.
+      * VALUE SPACES on the whole group, not just the elementary items
+      * inside it, so unused OCCURS slots are blank rather than left
+      * at their runtime default of LOW-VALUES - the whole table
+      * (used slots and unused alike) is group-MOVEd into the
+      * checkpoint record for restart, and a LOW-VALUES byte there
+      * fails the checkpoint WRITE with a bad-character file status.
+       01  WS-DEPT-TABLE            VALUE SPACES.
+           05  WS-DEPT-ENTRY        OCCURS 50 TIMES
+                                     INDEXED BY WS-DEPT-IDX.
+               10  WS-DEPT-CODE     PIC X(4).
+               10  WS-DEPT-COUNT    PIC 9(6).
+       01  WS-SHIFT-TABLE-USED      PIC 9(2)   VALUE ZERO.
+       01  WS-SHIFT-TABLE           VALUE SPACES.
+           05  WS-SHIFT-ENTRY       OCCURS 20 TIMES
+                                     INDEXED BY WS-SHIFT-IDX.
+               10  WS-SHIFT-CODE-T  PIC X(1).
+               10  WS-SHIFT-COUNT   PIC 9(6).
+       01  WS-REJECT-HDR-SW         PIC X      VALUE "N".
+           88  REJECT-HDR-PRINTED              VALUE "Y".
+       01  WS-DEPT-FULL-SW          PIC X      VALUE "N".
+       01  WS-SHIFT-FULL-SW         PIC X      VALUE "N".
+       01  WS-EDIT-COUNT            PIC ZZZZZ9.
+
+      * The full name resolved from EMPMAST for the current roster ID.
+      * USER-NAME is a NAMEFLD.CPY group (text + overflow flag) - see
+      * copybooks/NAMEFLD.CPY and hello_world.cbl - the same shape
+      * EMP-FULL-NAME and SIL-USER-NAME use. Replacing the copybook's
+      * own level number along with its name makes USER-NAME the
+      * 01-level group itself, so USER-NAME-TEXT is its immediate
+      * child instead of an extra level down.
+           COPY "NAMEFLD.CPY" REPLACING
+               ==05  NAME-FLD==       BY ==01  USER-NAME==
+               ==NAME-TEXT==          BY ==USER-NAME-TEXT==
+               ==NAME-OVERFLOW-FLAG== BY ==USER-NAME-OVERFLOW-FLAG==
+               ==NAME-OVERFLOWED==    BY ==USER-NAME-OVERFLOWED==.
+
+      * Validation: the roster ID must not be blank and must be found
+      * on the employee master - the batch equivalent of HELLOWORLD's
+      * VALIDATE-EMP-ID paragraph.
+       01  WS-ID-VALID-SW           PIC X      VALUE "N".
+           88  ID-IS-VALID                     VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES.
+           PERFORM 2000-PROCESS-ROSTER UNTIL ROSTER-EOF.
+           PERFORM 2900-PRINT-SUMMARY-TOTALS.
+      * The roster ran to completion, so the checkpoint no longer
+      * applies - reset it to zero before the next run starts fresh.
+           PERFORM 2850-RESET-CHECKPOINT.
+           PERFORM 3000-CLOSE-FILES.
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT  EMP-ROSTER-FILE.
+           OPEN INPUT  EMPMAST-FILE.
+      * Unlike GREET-XLT below, EMPMAST is not optional - every roster
+      * ID lookup depends on it, so a failed OPEN (e.g. EMPMAST has
+      * never been built on a fresh install) is a hard stop with a
+      * clear message instead of proceeding into READs against a file
+      * that never opened.
+           IF WS-EMPMAST-STATUS NOT = "00"
+               DISPLAY "*** EMPMAST could not be opened (status "
+                   WS-EMPMAST-STATUS ") - has it been loaded? "
+                   "Run EMPLOAD first. ***"
+               STOP RUN
+           END-IF.
+           PERFORM 1040-LOAD-GREET-XLT.
+      * Read the checkpoint before opening GREET-PRINT-FILE and
+      * SHIFT-SUMMARY-FILE, since whether this is a restart decides
+      * whether those two are reopened EXTEND (keep the prior run's
+      * lines and totals) or OUTPUT (start a fresh report).
+           PERFORM 1050-READ-CHECKPOINT.
+           IF RUN-IS-RESTARTED
+               DISPLAY "HELLOBAT: resuming after record "
+                   WS-RESTART-COUNT " - appending to prior run's "
+                   "print output and summary totals"
+               OPEN EXTEND GREET-PRINT-FILE
+               IF WS-PRINT-STATUS = "35"
+                   OPEN OUTPUT GREET-PRINT-FILE
+               END-IF
+               OPEN EXTEND SHIFT-SUMMARY-FILE
+               IF WS-SUMM-STATUS = "35"
+                   OPEN OUTPUT SHIFT-SUMMARY-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GREET-PRINT-FILE
+               OPEN OUTPUT SHIFT-SUMMARY-FILE
+           END-IF.
+      * OPEN EXTEND appends to an existing audit log; fall back to
+      * OPEN OUTPUT the first time the log file does not yet exist.
+           OPEN EXTEND SIGN-IN-LOG-FILE.
+           IF WS-SIL-STATUS = "35"
+               OPEN OUTPUT SIGN-IN-LOG-FILE
+           END-IF.
+           PERFORM 1100-SKIP-TO-RESTART-POINT.
+           PERFORM 2100-READ-ROSTER.
+
+      * Loads every language/greeting pair from GREET-XLT into
+      * WS-XLT-TABLE. GREET-XLT-FILE not existing yet (status 35)
+      * just leaves the table empty, so every lookup falls back to
+      * the "HELLO" default.
+       1040-LOAD-GREET-XLT.
+           OPEN INPUT GREET-XLT-FILE.
+           IF WS-XLT-STATUS = "00"
+               PERFORM UNTIL WS-XLT-STATUS = "10"
+                   READ GREET-XLT-FILE
+                       AT END
+                           MOVE "10" TO WS-XLT-STATUS
+                       NOT AT END
+                           IF WS-XLT-TABLE-USED < 20
+                               ADD 1 TO WS-XLT-TABLE-USED
+                               MOVE GX-LANG-CODE TO WS-XLT-LANG-CODE
+                                   (WS-XLT-TABLE-USED)
+                               MOVE GX-GREETING-TEXT TO WS-XLT-TEXT
+                                   (WS-XLT-TABLE-USED)
+                           ELSE
+                               DISPLAY "*** GREET-XLT table is "
+                                   "full - ignoring extra "
+                                   "entries ***"
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE GREET-XLT-FILE
+           END-IF.
+
+      * Reads the record count and summary totals committed by a
+      * prior, interrupted run. CHECKPOINT-FILE not existing yet
+      * (status 35), or an existing checkpoint with a zero record
+      * count, means this is a fresh roster with nothing to skip and
+      * nothing to seed the summary accumulators with.
+       1050-READ-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           MOVE "N" TO WS-RESTARTED-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-ROSTER-COUNT TO WS-RESTART-COUNT
+                       IF WS-RESTART-COUNT > ZERO
+                           MOVE "Y" TO WS-RESTARTED-SW
+                           MOVE CKPT-TOTAL-GREETED
+                               TO WS-TOTAL-GREETED
+                           MOVE CKPT-TOTAL-REJECTED
+                               TO WS-TOTAL-REJECTED
+                           MOVE CKPT-DEPT-TABLE-USED
+                               TO WS-DEPT-TABLE-USED
+                           MOVE CKPT-DEPT-TABLE TO WS-DEPT-TABLE
+                           MOVE CKPT-SHIFT-TABLE-USED
+                               TO WS-SHIFT-TABLE-USED
+                           MOVE CKPT-SHIFT-TABLE TO WS-SHIFT-TABLE
+                           MOVE CKPT-REJECT-HDR-SW
+                               TO WS-REJECT-HDR-SW
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * Re-reads (and discards) the records already greeted/logged by
+      * the prior run, so a restart picks up immediately after the
+      * last committed checkpoint instead of starting over.
+       1100-SKIP-TO-RESTART-POINT.
+           IF RUN-IS-RESTARTED
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-RESTART-COUNT
+                   PERFORM 2100-READ-ROSTER
+               END-PERFORM
+           END-IF.
+
+       2000-PROCESS-ROSTER.
+           PERFORM 2200-VALIDATE-ROSTER-ID.
+           IF ID-IS-VALID
+               PERFORM 2300-LOG-SIGN-IN
+               PERFORM 2400-WRITE-GREETING
+               PERFORM 2600-TALLY-DEPT
+               PERFORM 2700-TALLY-SHIFT
+               ADD 1 TO WS-TOTAL-GREETED
+           ELSE
+               PERFORM 2500-WRITE-REJECT-LINE
+               ADD 1 TO WS-TOTAL-REJECTED
+           END-IF.
+           IF FUNCTION MOD(WS-ROSTER-COUNT, WS-CKPT-INTERVAL) = ZERO
+               PERFORM 2800-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 2100-READ-ROSTER.
+
+       2100-READ-ROSTER.
+           READ EMP-ROSTER-FILE
+               AT END
+                   MOVE "10" TO WS-ROSTER-STATUS
+               NOT AT END
+                   ADD 1 TO WS-ROSTER-COUNT
+           END-READ.
+
+      * Reject blank/space-filled IDs and IDs not on the employee
+      * master, same rule HELLOWORLD enforces interactively. On
+      * success, resolve the full name into USER-NAME.
+       2200-VALIDATE-ROSTER-ID.
+           MOVE "Y" TO WS-ID-VALID-SW.
+           IF EMP-ROSTER-RECORD = SPACES
+               MOVE "N" TO WS-ID-VALID-SW
+           ELSE
+               MOVE EMP-ROSTER-RECORD TO EMP-ID
+               READ EMPMAST-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-ID-VALID-SW
+                   NOT INVALID KEY
+                       MOVE EMP-FULL-NAME TO USER-NAME
+                       MOVE EMP-DEPT TO WS-CUR-DEPT
+                       MOVE EMP-SHIFT-CODE TO WS-CUR-SHIFT-CODE
+                       MOVE EMP-LANG-CODE TO WS-CUR-LANG-CODE
+                       PERFORM 2250-LOOKUP-GREETING-WORD
+               END-READ
+           END-IF.
+
+      * Looks the employee's language code up in WS-XLT-TABLE and
+      * sets WS-GREETING-WORD to the matching text. An unmatched or
+      * blank language code leaves WS-GREETING-WORD at its "HELLO"
+      * default rather than failing the greeting.
+       2250-LOOKUP-GREETING-WORD.
+           MOVE "HELLO" TO WS-GREETING-WORD.
+           SET WS-XLT-IDX TO 1.
+           SEARCH WS-XLT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-XLT-IDX <= WS-XLT-TABLE-USED
+                   AND WS-XLT-LANG-CODE (WS-XLT-IDX) = WS-CUR-LANG-CODE
+                   MOVE WS-XLT-TEXT (WS-XLT-IDX) TO WS-GREETING-WORD
+           END-SEARCH.
+
+       2300-LOG-SIGN-IN.
+           ACCEPT WS-SIGN-IN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-SIGN-IN-TIME FROM TIME.
+           MOVE SPACE           TO SIL-FILL-1 SIL-FILL-2 SIL-FILL-3
+                                    SIL-FILL-4.
+           MOVE WS-SIGN-IN-DATE TO SIL-DATE.
+           MOVE WS-SIGN-IN-TIME TO SIL-TIME.
+           MOVE WS-TERM-ID      TO SIL-TERM-ID.
+      * EMP-ID is still the value looked up in 2200-VALIDATE-ROSTER-ID
+      * - EMPMAST-FILE stays open across the roster - so the audit log
+      * carries the authoritative identity, not just a name two
+      * employees could share.
+           MOVE EMP-ID          TO SIL-EMP-ID.
+           MOVE USER-NAME       TO SIL-USER-NAME.
+           WRITE SIGN-IN-LOG-RECORD.
+
+       2400-WRITE-GREETING.
+           MOVE SPACES TO GREET-PRINT-RECORD.
+           STRING WS-GREETING-WORD DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  USER-NAME-TEXT DELIMITED BY SIZE
+                  INTO GREET-PRINT-RECORD
+           END-STRING.
+           WRITE GREET-PRINT-RECORD.
+      * A name that did not fit in NAME-TEXT was truncated - flag it
+      * on the print line instead of letting it pass silently.
+           IF USER-NAME-OVERFLOWED
+               MOVE SPACES TO GREET-PRINT-RECORD
+               STRING "  *** NOTE: name truncated to fit - see "
+                      "EMPMAST for full name ***" DELIMITED BY SIZE
+                      INTO GREET-PRINT-RECORD
+               END-STRING
+               WRITE GREET-PRINT-RECORD
+           END-IF.
+
+       2500-WRITE-REJECT-LINE.
+           MOVE SPACES TO GREET-PRINT-RECORD.
+           STRING "*** REJECTED (blank or unknown ID): "
+                  DELIMITED BY SIZE
+                  EMP-ROSTER-RECORD DELIMITED BY SIZE
+                  INTO GREET-PRINT-RECORD
+           END-STRING.
+           WRITE GREET-PRINT-RECORD.
+           IF NOT REJECT-HDR-PRINTED
+               MOVE SPACES TO SHIFT-SUMMARY-RECORD
+               MOVE "FAILED VALIDATION:" TO SHIFT-SUMMARY-RECORD
+               WRITE SHIFT-SUMMARY-RECORD
+               MOVE "Y" TO WS-REJECT-HDR-SW
+           END-IF.
+           MOVE SPACES TO SHIFT-SUMMARY-RECORD.
+           STRING "  REJECTED (blank or unknown ID): "
+                  DELIMITED BY SIZE
+                  EMP-ROSTER-RECORD DELIMITED BY SIZE
+                  INTO SHIFT-SUMMARY-RECORD
+           END-STRING.
+           WRITE SHIFT-SUMMARY-RECORD.
+
+      * Find (or add) this department's entry in the table and bump
+      * its count by one. WS-DEPT-TABLE-USED = 50 (table full) with no
+      * existing entry for WS-CUR-DEPT means a 51st distinct
+      * department showed up - skip tallying it rather than writing
+      * past the end of WS-DEPT-TABLE.
+       2600-TALLY-DEPT.
+           MOVE "N" TO WS-DEPT-FULL-SW.
+           SET WS-DEPT-IDX TO 1.
+           SEARCH WS-DEPT-ENTRY
+               AT END
+                   IF WS-DEPT-TABLE-USED < 50
+                       ADD 1 TO WS-DEPT-TABLE-USED
+                       SET WS-DEPT-IDX TO WS-DEPT-TABLE-USED
+                       MOVE WS-CUR-DEPT TO WS-DEPT-CODE (WS-DEPT-IDX)
+                       MOVE 0 TO WS-DEPT-COUNT (WS-DEPT-IDX)
+                   ELSE
+                       MOVE "Y" TO WS-DEPT-FULL-SW
+                       DISPLAY "*** WS-DEPT-TABLE is full - "
+                           "department count not tallied for "
+                           WS-CUR-DEPT " ***"
+                   END-IF
+               WHEN WS-DEPT-CODE (WS-DEPT-IDX) = WS-CUR-DEPT
+                   CONTINUE
+           END-SEARCH.
+           IF WS-DEPT-FULL-SW NOT = "Y"
+               ADD 1 TO WS-DEPT-COUNT (WS-DEPT-IDX)
+           END-IF.
+
+      * Find (or add) this shift code's entry in the table and bump
+      * its count by one. Same table-full guard as 2600-TALLY-DEPT.
+       2700-TALLY-SHIFT.
+           MOVE "N" TO WS-SHIFT-FULL-SW.
+           SET WS-SHIFT-IDX TO 1.
+           SEARCH WS-SHIFT-ENTRY
+               AT END
+                   IF WS-SHIFT-TABLE-USED < 20
+                       ADD 1 TO WS-SHIFT-TABLE-USED
+                       SET WS-SHIFT-IDX TO WS-SHIFT-TABLE-USED
+                       MOVE WS-CUR-SHIFT-CODE
+                           TO WS-SHIFT-CODE-T (WS-SHIFT-IDX)
+                       MOVE 0 TO WS-SHIFT-COUNT (WS-SHIFT-IDX)
+                   ELSE
+                       MOVE "Y" TO WS-SHIFT-FULL-SW
+                       DISPLAY "*** WS-SHIFT-TABLE is full - "
+                           "shift count not tallied for "
+                           WS-CUR-SHIFT-CODE " ***"
+                   END-IF
+               WHEN WS-SHIFT-CODE-T (WS-SHIFT-IDX) = WS-CUR-SHIFT-CODE
+                   CONTINUE
+           END-SEARCH.
+           IF WS-SHIFT-FULL-SW NOT = "Y"
+               ADD 1 TO WS-SHIFT-COUNT (WS-SHIFT-IDX)
+           END-IF.
+
+      * Commits the current roster record count and running summary
+      * totals to CHECKPOINT-FILE. OPEN OUTPUT truncates the
+      * single-record file so it always holds just the latest
+      * snapshot, not a growing history.
+       2800-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-ROSTER-COUNT      TO CKPT-ROSTER-COUNT.
+           MOVE WS-TOTAL-GREETED     TO CKPT-TOTAL-GREETED.
+           MOVE WS-TOTAL-REJECTED    TO CKPT-TOTAL-REJECTED.
+           MOVE WS-DEPT-TABLE-USED   TO CKPT-DEPT-TABLE-USED.
+           MOVE WS-DEPT-TABLE        TO CKPT-DEPT-TABLE.
+           MOVE WS-SHIFT-TABLE-USED  TO CKPT-SHIFT-TABLE-USED.
+           MOVE WS-SHIFT-TABLE       TO CKPT-SHIFT-TABLE.
+           MOVE WS-REJECT-HDR-SW     TO CKPT-REJECT-HDR-SW.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * Clears the checkpoint after a full, successful run so a later
+      * run against a fresh roster does not mistake it for a restart.
+       2850-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           INITIALIZE CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      * Prints the report trailer: total greeted, a breakdown by
+      * department, and a breakdown by shift code.
+       2900-PRINT-SUMMARY-TOTALS.
+           MOVE SPACES TO SHIFT-SUMMARY-RECORD.
+           MOVE "SHIFT SIGN-IN SUMMARY" TO SHIFT-SUMMARY-RECORD.
+           WRITE SHIFT-SUMMARY-RECORD.
+
+           MOVE WS-TOTAL-GREETED TO WS-EDIT-COUNT.
+           MOVE SPACES TO SHIFT-SUMMARY-RECORD.
+           STRING "TOTAL GREETED : " DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO SHIFT-SUMMARY-RECORD
+           END-STRING.
+           WRITE SHIFT-SUMMARY-RECORD.
+
+           MOVE WS-TOTAL-REJECTED TO WS-EDIT-COUNT.
+           MOVE SPACES TO SHIFT-SUMMARY-RECORD.
+           STRING "TOTAL REJECTED: " DELIMITED BY SIZE
+                  WS-EDIT-COUNT DELIMITED BY SIZE
+                  INTO SHIFT-SUMMARY-RECORD
+           END-STRING.
+           WRITE SHIFT-SUMMARY-RECORD.
+
+           MOVE SPACES TO SHIFT-SUMMARY-RECORD.
+           MOVE "COUNT BY DEPARTMENT:" TO SHIFT-SUMMARY-RECORD.
+           WRITE SHIFT-SUMMARY-RECORD.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-TABLE-USED
+               MOVE WS-DEPT-COUNT (WS-DEPT-IDX) TO WS-EDIT-COUNT
+               MOVE SPACES TO SHIFT-SUMMARY-RECORD
+               STRING "  " DELIMITED BY SIZE
+                      WS-DEPT-CODE (WS-DEPT-IDX) DELIMITED BY SIZE
+                      " : " DELIMITED BY SIZE
+                      WS-EDIT-COUNT DELIMITED BY SIZE
+                      INTO SHIFT-SUMMARY-RECORD
+               END-STRING
+               WRITE SHIFT-SUMMARY-RECORD
+           END-PERFORM.
+
+           MOVE SPACES TO SHIFT-SUMMARY-RECORD.
+           MOVE "COUNT BY SHIFT:" TO SHIFT-SUMMARY-RECORD.
+           WRITE SHIFT-SUMMARY-RECORD.
+           PERFORM VARYING WS-SHIFT-IDX FROM 1 BY 1
+                   UNTIL WS-SHIFT-IDX > WS-SHIFT-TABLE-USED
+               MOVE WS-SHIFT-COUNT (WS-SHIFT-IDX) TO WS-EDIT-COUNT
+               MOVE SPACES TO SHIFT-SUMMARY-RECORD
+               STRING "  " DELIMITED BY SIZE
+                      WS-SHIFT-CODE-T (WS-SHIFT-IDX) DELIMITED BY SIZE
+                      " : " DELIMITED BY SIZE
+                      WS-EDIT-COUNT DELIMITED BY SIZE
+                      INTO SHIFT-SUMMARY-RECORD
+               END-STRING
+               WRITE SHIFT-SUMMARY-RECORD
+           END-PERFORM.
+
+       3000-CLOSE-FILES.
+           CLOSE EMP-ROSTER-FILE.
+           CLOSE EMPMAST-FILE.
+           CLOSE GREET-PRINT-FILE.
+           CLOSE SIGN-IN-LOG-FILE.
+           CLOSE SHIFT-SUMMARY-FILE.
